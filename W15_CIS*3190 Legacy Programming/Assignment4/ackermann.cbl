@@ -0,0 +1,156 @@
+*>
+*> filename:   ackermann.cbl
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 4
+*>
+*> callable version of the iterative ackermann computation - takes M
+*> and N by reference and GOBACKs with the result left in N, the same
+*> calling convention convert.cbl uses for roman-numerals.cbl, so other
+*> batch programs can invoke the computation directly instead of it
+*> only ever being run interactively through iterative_ackermann.cbl.
+*>
+*> err comes back 1 on success (result in N), 2 if the stack overflowed
+*> partway through, or 3 if the M,N pair was rejected up front as a
+*> known-hopeless combination. peak comes back with the deepest the
+*> stack actually reached, zero when err is 3 since nothing ran.
+*>
+
+identification division.
+program-id. ackermann.
+
+data division.
+working-storage section.
+01 stack.
+    02 st pic S9(12) occurs 1 to 1000000 times depending on max-depth.
+
+77 st-top pic S9(12).
+77 overflow-sw pic X(1).
+    88 overflow-occurred value 'Y'.
+    88 overflow-did-not-occur value 'N'.
+
+*> pre-flight table of the largest N known to finish within a
+*> 1,000,000-deep stack for a given M - Ackermann growth makes
+*> anything past M = 3 hopeless long before ST-TOP would ever tell us.
+*> callers that pass a smaller MAX-DEPTH than that get the same table;
+*> it can only make preflight-safe pairs fail fast on ST-TOP instead of
+*> running to completion, never the reverse, so it's still a safe filter
+*> M = 4 is only safe at N = 0 (A(4,0) = 13, peak depth 12) - N = 1
+*> already blows well past a 1,000,000-deep stack long before it
+*> would finish, so it isn't given a row and falls through to hopeless
+01 safe-range-values.
+    02 filler pic X(14) value '00999999999999'.
+    02 filler pic X(14) value '01999999999999'.
+    02 filler pic X(14) value '02999999999999'.
+    02 filler pic X(14) value '03000000000020'.
+    02 filler pic X(14) value '04000000000000'.
+01 safe-range-table redefines safe-range-values.
+    02 sr-entry occurs 5 times.
+        03 sr-m     pic 9(2).
+        03 sr-max-n pic 9(12).
+
+77 sr-idx pic S9(2) usage is computational.
+77 preflight-sw pic X(1).
+    88 preflight-safe value 'Y'.
+    88 preflight-hopeless value 'N'.
+
+linkage section.
+77 m         pic S9(12) usage is computational.
+77 n         pic S9(12) usage is computational.
+77 err       pic S9     usage is computational.
+77 peak      pic S9(12) usage is computational.
+77 max-depth pic S9(12) usage is computational.
+
+procedure division using m, n, err, peak, max-depth.
+0000-mainline.
+    move 0 to peak.
+    perform 0500-preflight-check.
+
+    if preflight-hopeless
+        move 3 to err
+        goback
+    end-if.
+
+    perform 5000-compute-ackermann thru 5000-exit.
+
+    if overflow-occurred
+        move 2 to err
+    else
+        move 1 to err
+    end-if.
+    goback.
+
+0500-preflight-check.
+    move 'N' to preflight-sw
+    perform 0510-check-one-range varying sr-idx from 1 by 1
+        until sr-idx is greater than 5 or preflight-safe.
+
+0510-check-one-range.
+    if m is equal to sr-m(sr-idx) and n is less than or equal to sr-max-n(sr-idx)
+        move 'Y' to preflight-sw
+    end-if.
+
+5000-compute-ackermann.
+    move 'N' to overflow-sw.
+    move 0 to st-top.
+
+    *> push
+    add 1 to st-top.
+    if st-top is greater than peak
+        move st-top to peak
+    end-if.
+    move m to st(st-top).
+
+    perform until st-top is equal to 0
+        *> pop
+        move st(st-top) to m
+        subtract 1 from st-top
+
+        evaluate true
+            when m is equal to 0
+                add 1 to n
+
+            when n is equal to 0
+                move 1 to n
+
+                *> push
+                add 1 to st-top
+                if st-top is equal to max-depth
+                    move 'Y' to overflow-sw
+                    go to 5000-exit
+                end-if
+                if st-top is greater than peak
+                    move st-top to peak
+                end-if
+                subtract 1 from m giving st(st-top)
+
+            when other
+                subtract 1 from n
+
+                *> push
+                add 1 to st-top
+                if st-top is equal to max-depth
+                    move 'Y' to overflow-sw
+                    go to 5000-exit
+                end-if
+                if st-top is greater than peak
+                    move st-top to peak
+                end-if
+                subtract 1 from m giving st(st-top)
+
+                *> push
+                add 1 to st-top
+                if st-top is equal to max-depth
+                    move 'Y' to overflow-sw
+                    go to 5000-exit
+                end-if
+                if st-top is greater than peak
+                    move st-top to peak
+                end-if
+                move m to st(st-top)
+
+        end-evaluate
+    end-perform.
+5000-exit.
+    exit.
