@@ -9,70 +9,132 @@
 identification division.
 program-id. iterative_ackermann.
 
+environment division.
+input-output section.
+file-control.
+    select parm-file assign to dynamic parm-file-name
+        organization is line sequential.
+    select report-file assign to dynamic report-file-name
+        organization is line sequential.
+
 data division.
-working-storage section.
-77 m pic S9(12).
-77 n pic S9(12).
+file section.
+fd parm-file.
+    01 parm-record.
+        02 parm-m pic 9(12).
+        02 parm-n pic 9(12).
 
-01 stack.
-    02 st pic S9(12) occurs 1000000 times.
+fd report-file.
+    01 report-record pic X(100).
 
-77 st-top pic S9(12).
+working-storage section.
+77 m pic S9(12) usage is computational.
+77 n pic S9(12) usage is computational.
+77 ws-err  pic S9     usage is computational.
+77 ws-peak pic S9(12) usage is computational.
+77 ws-max-depth pic S9(12) usage is computational value 1000000.
+
+77 run-mode-sw pic X(1).
+    88 run-mode-batch value 'Y'.
+    88 run-mode-interactive value 'N'.
+
+77 parm-file-name pic X(50).
+77 report-file-name pic X(50).
+77 parm-eof pic S9.
+77 save-m pic S9(12).
+77 save-n pic S9(12).
+
+01 report-line.
+    02 rl-m-label pic X(4) value 'M = '.
+    02 rl-m pic Z(11)9.
+    02 rl-n-label pic X(5) value ' N = '.
+    02 rl-n pic Z(11)9.
+    02 rl-result-label pic X(20) value ' RESULT = '.
+    02 rl-result pic Z(11)9.
+    02 rl-peak-label pic X(9) value ' PEAK = '.
+    02 rl-peak pic Z(11)9.
+    02 filler pic X(10) value spaces.
 
 procedure division.
-    move 0 to st-top.
+0000-mainline.
+    perform 1000-get-run-mode
+    perform 2000-process-run
+    stop run.
+
+1000-get-run-mode.
+    display "Run in batch mode from a parameter file? (Y/N): ".
+    accept run-mode-sw.
+
+2000-process-run.
+    if run-mode-batch
+        perform 3000-batch-run
+    else
+        perform 4000-interactive-run
+    end-if.
+
+3000-batch-run.
+    display "Enter parameter file name: ".
+    accept parm-file-name.
+    display "Enter report file name: ".
+    accept report-file-name.
+    display "Enter maximum stack depth (e.g. 1000000): ".
+    accept ws-max-depth.
+
+    open input parm-file.
+    open output report-file.
+    move 0 to parm-eof.
+
+    read parm-file at end move 1 to parm-eof end-read.
+
+    perform until parm-eof is equal to 1
+        move parm-m to m
+        move parm-n to n
+        move m to save-m
+        move n to save-n
+        call "ackermann" using m, n, ws-err, ws-peak, ws-max-depth
+        perform 6000-write-report-line
+        read parm-file at end move 1 to parm-eof end-read
+    end-perform.
+
+    close parm-file.
+    close report-file.
 
+4000-interactive-run.
     display "Please enter M: ".
     accept m.
     display "Please enter N: ".
     accept n.
-
-    *> push
-    add 1 to st-top.
-    move m to st(st-top).
-
-    perform until st-top equals 0
-        *> pop
-        move st(st-top) to m
-        subtract 1 from st-top
-
-        evaluate true
-            when m equals 0
-                add 1 to n
-
-            when n equals 0
-                move 1 to n
-
-                *> push
-                add 1 to st-top
-                if (st-top = 1000000) then
-                    display "Error: Stack Overflow"
-                    stop run
-                end-if
-                subtract 1 from m giving st(st-top)
-
-            when other
-                subtract 1 from n
-
-                *> push
-                add 1 to st-top
-                if (st-top = 1000000) then
-                    display "Error: Stack Overflow"
-                    stop run
-                end-if
-                subtract 1 from m giving st(st-top)
-
-                *> push
-                add 1 to st-top
-                if (st-top = 1000000) then
-                    display "Error: Stack Overflow"
-                    stop run
-                end-if
-                move m to st(st-top)
-
-        end-evaluate
-    end-perform.
-
-    display "Result is " n.
-
-stop run.     
+    display "Enter maximum stack depth (e.g. 1000000): ".
+    accept ws-max-depth.
+
+    call "ackermann" using m, n, ws-err, ws-peak, ws-max-depth.
+
+    evaluate ws-err
+        when 3
+            display "Error: M,N pair is known to overflow the stack - rejected"
+        when 2
+            display "Error: Stack Overflow"
+            display "Peak Stack Depth: " ws-peak
+        when other
+            display "Result is " n
+            display "Peak Stack Depth: " ws-peak
+    end-evaluate.
+
+6000-write-report-line.
+    move spaces to report-line.
+    move save-m to rl-m.
+    move save-n to rl-n.
+    evaluate ws-err
+        when 3
+            move 'REJECTED - HOPELESS' to rl-result-label
+            move zero to rl-result
+            move zero to rl-peak
+        when 2
+            move 'STACK OVERFLOW' to rl-result-label
+            move zero to rl-result
+            move ws-peak to rl-peak
+        when other
+            move n to rl-result
+            move ws-peak to rl-peak
+    end-evaluate.
+    write report-record from report-line.
