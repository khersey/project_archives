@@ -0,0 +1,29 @@
+*>
+*> filename:   journalrec.cpy
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> shared audit-journal record layout for CONVERT.JNL, written by both
+*> convert.cbl (roman numeral -> decimal) and unconvert.cbl (decimal ->
+*> roman numeral) and read back by dailydashboard.cbl. JL-VALUE and
+*> JL-RESULT are always PIC X(30) regardless of which direction wrote
+*> the entry, so a reader working from a fixed byte layout always finds
+*> the same type in the same place - JL-DIRECTION says which one holds
+*> the roman-numeral text and which holds the decimal text.
+*>
+
+01 journal-line.
+    02 jl-date-label      pic X(7)  value 'DATE = '.
+    02 jl-date            pic 9(8).
+    02 jl-time-label      pic X(8)  value ' TIME = '.
+    02 jl-time            pic 9(8).
+    02 jl-operator-label  pic X(12) value ' OPERATOR = '.
+    02 jl-operator        pic X(8).
+    02 jl-direction-label pic X(13) value ' DIRECTION = '.
+    02 jl-direction       pic X(10).
+    02 jl-value-label     pic X(9)  value ' INPUT = '.
+    02 jl-value           pic X(30).
+    02 jl-result-label    pic X(11) value ' RESULT = '.
+    02 jl-result          pic X(30).
