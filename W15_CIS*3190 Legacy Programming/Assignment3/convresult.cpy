@@ -0,0 +1,19 @@
+*>
+*> filename:   convresult.cpy
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> shared conversion-result fields for convert's and conv's LINKAGE
+*> SECTION, so the two keep the same ERR/SUM1 calling convention. ERR
+*> comes back:
+*>   1 = success, result in SUM1
+*>   2 = bad character
+*>   3 = bad character sequence (CONVERT only - CONV has no sequence
+*>       check, so this code is unused there)
+*>   4 = digit-value table not available
+*>
+
+77 err  pic S9    usage is computational.
+77 sum1 pic S9(8) usage is computational.
