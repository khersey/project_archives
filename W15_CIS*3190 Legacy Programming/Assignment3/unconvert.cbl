@@ -0,0 +1,112 @@
+*>
+*> filename:   unconvert.cbl
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> reverse of convert.cbl - takes a decimal value and builds the
+*> equivalent roman numeral string using the standard subtractive
+*> notation table (M, CM, D, CD, C, XC, L, XL, X, IX, V, IV, I).
+*>
+
+identification division.
+program-id. unconvert.
+
+environment division.
+input-output section.
+file-control.
+    select journal-file assign to "CONVERT.JNL"
+        organization is line sequential
+        file status is journal-file-status.
+
+data division.
+file section.
+fd journal-file.
+    01 journal-record pic X(154).
+
+working-storage section.
+77 idx        pic S9(2) usage is computational.
+77 out-pos    pic S9(2) usage is computational.
+77 work-value pic S9(8) usage is computational.
+77 journal-file-status  pic X(2).
+77 ws-date    pic 9(8).
+77 ws-time    pic 9(8).
+
+copy journalrec.
+77 jl-value-disp pic Z(7)9.
+
+01 roman-table-values.
+    02 filler pic X(6) value '1000M '.
+    02 filler pic X(6) value '0900CM'.
+    02 filler pic X(6) value '0500D '.
+    02 filler pic X(6) value '0400CD'.
+    02 filler pic X(6) value '0100C '.
+    02 filler pic X(6) value '0090XC'.
+    02 filler pic X(6) value '0050L '.
+    02 filler pic X(6) value '0040XL'.
+    02 filler pic X(6) value '0010X '.
+    02 filler pic X(6) value '0009IX'.
+    02 filler pic X(6) value '0005V '.
+    02 filler pic X(6) value '0004IV'.
+    02 filler pic X(6) value '0001I '.
+01 roman-table redefines roman-table-values.
+    02 rt-entry occurs 13 times.
+        03 rt-value  pic 9(4).
+        03 rt-symbol pic X(2).
+
+linkage section.
+77 dec-value pic S9(8) usage is computational.
+77 err       pic S9    usage is computational.
+77 operator-id pic X(8).
+copy romanarray.
+
+procedure division using dec-value, array-area, err, operator-id.
+0000-mainline.
+    move spaces to array-area
+    move dec-value to work-value
+
+    if work-value is less than 1 or work-value is greater than 3999
+        move 2 to err
+        goback
+    end-if
+
+    move 1 to out-pos
+    move 1 to idx
+    perform 1000-build-numeral until work-value is equal to 0
+
+    perform 9200-write-journal
+    move 1 to err
+    goback.
+
+1000-build-numeral.
+    perform 1100-emit-symbol until work-value is less than rt-value(idx)
+    add 1 to idx.
+
+1100-emit-symbol.
+    move rt-symbol(idx)(1:1) to s(out-pos)
+    add 1 to out-pos
+    if rt-symbol(idx)(2:1) is not equal to space
+        move rt-symbol(idx)(2:1) to s(out-pos)
+        add 1 to out-pos
+    end-if
+    subtract rt-value(idx) from work-value.
+
+9200-write-journal.
+    *> audit trail entry - mirrors convert.cbl's journal so a decimal
+    *> figure looked up weeks later can be traced back either way
+    open extend journal-file
+    if journal-file-status is not equal to '00'
+        open output journal-file
+    end-if
+    accept ws-date from date yyyymmdd
+    accept ws-time from time
+    move ws-date to jl-date
+    move ws-time to jl-time
+    move operator-id to jl-operator
+    move 'DEC-ROMAN' to jl-direction
+    move dec-value to jl-value-disp
+    move jl-value-disp to jl-value
+    move array-area to jl-result
+    write journal-record from journal-line
+    close journal-file.
