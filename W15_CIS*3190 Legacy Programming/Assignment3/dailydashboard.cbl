@@ -0,0 +1,232 @@
+*>
+*> filename:   dailydashboard.cbl
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> end-of-day rollup - reads ROMAN-NUMERALS' control log, CONVERT's
+*> reject file, and the shared CONVERT.JNL journal so a supervisor
+*> doesn't have to open three separate outputs every morning to see
+*> whether yesterday's runs were clean. also asks for the batch report
+*> file from any ITERATIVE-ACKERMANN capacity run, since that program
+*> lets the operator name its own report file and has no fixed name
+*> the way the other three do.
+*>
+
+identification division.
+program-id. daily-dashboard.
+
+environment division.
+input-output section.
+file-control.
+    select control-log-file assign to "ROMANCTL.LOG"
+        organization is line sequential
+        file status is control-log-status.
+    select reject-file assign to "CONVERT.REJ"
+        organization is line sequential
+        file status is reject-file-status.
+    select journal-file assign to "CONVERT.JNL"
+        organization is line sequential
+        file status is journal-file-status.
+    select ackermann-report-file assign to dynamic ackermann-report-name
+        organization is line sequential
+        file status is ackermann-file-status.
+
+data division.
+file section.
+fd control-log-file.
+    01 control-log-record pic X(115).
+
+fd reject-file.
+    01 reject-record pic X(105).
+
+fd journal-file.
+    01 journal-record pic X(154).
+
+fd ackermann-report-file.
+    01 ackermann-report-record pic X(100).
+
+working-storage section.
+77 ws-today pic 9(8).
+77 control-log-status pic X(2).
+77 reject-file-status pic X(2).
+77 journal-file-status pic X(2).
+77 ackermann-file-status pic X(2).
+77 ackermann-report-name pic X(50).
+77 dashboard-eof pic S9.
+
+01 control-log-line.
+    02 cl-date-label     pic X(7).
+    02 cl-date           pic 9(8).
+    02 cl-time-label     pic X(8).
+    02 cl-time           pic 9(8).
+    02 cl-read-label     pic X(8).
+    02 cl-read           pic 9(8).
+    02 cl-conv-label     pic X(8).
+    02 cl-converted      pic 9(8).
+    02 cl-rej-label      pic X(7).
+    02 cl-rejected       pic 9(8).
+    02 cl-total-label    pic X(9).
+    02 cl-total          pic 9(10).
+    02 cl-warn-label     pic X(8).
+    02 cl-warnings       pic 9(8).
+
+copy journalrec.
+
+01 report-line.
+    02 rl-m-label pic X(4).
+    02 rl-m pic Z(11)9.
+    02 rl-n-label pic X(5).
+    02 rl-n pic Z(11)9.
+    02 rl-result-label pic X(20).
+    02 rl-result pic Z(11)9.
+    02 rl-peak-label pic X(9).
+    02 rl-peak pic Z(11)9.
+
+77 ws-runs-logged        pic S9(8)  usage is computational value zero.
+77 ws-total-read         pic S9(8)  usage is computational value zero.
+77 ws-total-converted    pic S9(8)  usage is computational value zero.
+77 ws-total-rejected-log pic S9(8)  usage is computational value zero.
+77 ws-grand-total        pic S9(10) usage is computational value zero.
+77 ws-total-warnings     pic S9(8)  usage is computational value zero.
+
+77 ws-total-rejects-file pic S9(8)  usage is computational value zero.
+
+77 ws-total-conversions  pic S9(8)  usage is computational value zero.
+
+77 ws-peak-seen          pic S9(12) usage is computational value zero.
+77 ws-worst-peak         pic S9(12) usage is computational value zero.
+77 ws-ackermann-checked-sw pic X(1) value 'N'.
+
+77 out-count pic Z(7)9.
+77 out-total pic Z(9)9.
+77 out-peak  pic Z(11)9.
+
+procedure division.
+0000-mainline.
+    accept ws-today from date yyyymmdd.
+
+    perform 1000-summarize-control-log.
+    perform 2000-summarize-rejects.
+    perform 3000-summarize-journal.
+    perform 4000-summarize-ackermann.
+    perform 5000-print-dashboard.
+
+    stop run.
+
+1000-summarize-control-log.
+    open input control-log-file
+    if control-log-status is equal to '00'
+        read control-log-file into control-log-record
+            at end continue
+        end-read
+        perform until control-log-status is not equal to '00'
+            move control-log-record to control-log-line
+            if cl-date is equal to ws-today
+                add 1          to ws-runs-logged
+                add cl-read    to ws-total-read
+                add cl-converted to ws-total-converted
+                add cl-rejected  to ws-total-rejected-log
+                add cl-total     to ws-grand-total
+                add cl-warnings  to ws-total-warnings
+            end-if
+            read control-log-file into control-log-record
+                at end move '10' to control-log-status
+            end-read
+        end-perform
+        close control-log-file
+    end-if.
+
+2000-summarize-rejects.
+    *> the reject file has no date stamp and is overwritten (not
+    *> appended) at the start of every CONVERT run, so this can only
+    *> ever show what the most recent run rejected, not a day total
+    open input reject-file
+    if reject-file-status is equal to '00'
+        move 0 to dashboard-eof
+        read reject-file at end move 1 to dashboard-eof end-read
+        perform until dashboard-eof is equal to 1
+            add 1 to ws-total-rejects-file
+            read reject-file at end move 1 to dashboard-eof end-read
+        end-perform
+        close reject-file
+    end-if.
+
+3000-summarize-journal.
+    open input journal-file
+    if journal-file-status is equal to '00'
+        read journal-file into journal-record
+            at end continue
+        end-read
+        perform until journal-file-status is not equal to '00'
+            move journal-record to journal-line
+            if jl-date is equal to ws-today
+                add 1 to ws-total-conversions
+            end-if
+            read journal-file into journal-record
+                at end move '10' to journal-file-status
+            end-read
+        end-perform
+        close journal-file
+    end-if.
+
+4000-summarize-ackermann.
+    display "Enter today's Ackermann batch report file name"
+    display "(leave blank if no capacity run was made today): "
+    accept ackermann-report-name.
+
+    if ackermann-report-name is not equal to spaces
+        open input ackermann-report-file
+        if ackermann-file-status is equal to '00'
+            move 'Y' to ws-ackermann-checked-sw
+            read ackermann-report-file into ackermann-report-record
+                at end continue
+            end-read
+            perform until ackermann-file-status is not equal to '00'
+                move ackermann-report-record to report-line
+                move rl-peak to ws-peak-seen
+                if ws-peak-seen is greater than ws-worst-peak
+                    move ws-peak-seen to ws-worst-peak
+                end-if
+                read ackermann-report-file into ackermann-report-record
+                    at end move '10' to ackermann-file-status
+                end-read
+            end-perform
+            close ackermann-report-file
+        end-if
+    end-if.
+
+5000-print-dashboard.
+    display " "
+    display "====================================="
+    display " Daily Conversion Dashboard"
+    display "====================================="
+    display " "
+    display "ROMAN-NUMERALS batch runs logged today: " ws-runs-logged
+    move ws-total-read      to out-count
+    display "  Records Read:       " out-count
+    move ws-total-converted to out-count
+    display "  Records Converted:  " out-count
+    move ws-total-rejected-log to out-count
+    display "  Records Rejected:   " out-count
+    move ws-grand-total     to out-total
+    display "  Grand Total:        " out-total
+    move ws-total-warnings  to out-count
+    display "  Case Warnings:      " out-count
+    display " "
+    move ws-total-rejects-file to out-count
+    display "CONVERT.REJ current contents:            " out-count
+    display " (most recent CONVERT run only - not accumulated by date)"
+    display " "
+    move ws-total-conversions to out-count
+    display "CONVERT.JNL conversions logged today:    " out-count
+    display " "
+    if ws-ackermann-checked-sw is equal to 'Y'
+        move ws-worst-peak to out-peak
+        display "Worst-case ITERATIVE-ACKERMANN stack usage: " out-peak
+    else
+        display "No ITERATIVE-ACKERMANN capacity report reviewed today"
+    end-if
+    display "====================================="
+    display " ".
