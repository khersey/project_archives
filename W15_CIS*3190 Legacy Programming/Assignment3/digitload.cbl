@@ -0,0 +1,79 @@
+*>
+*> filename:   digitload.cbl
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> one-time setup utility that seeds DIGITVAL.DAT, the digit/value
+*> reference file CONVERT and CONV now read at start-up instead of
+*> carrying the I/V/X/L/C/D/M ladder in their own procedure divisions.
+*> run this once per installation (or again after adding a row below
+*> for a new symbol convention) before running CONVERT, CONV, or
+*> anything that calls them.
+*>
+
+identification division.
+program-id. digit-value-load.
+
+environment division.
+input-output section.
+file-control.
+    select digit-value-file assign to "DIGITVAL.DAT"
+        organization is indexed
+        access mode is sequential
+        record key is dv-symbol
+        file status is digit-value-status.
+
+data division.
+file section.
+fd digit-value-file.
+    01 dv-record.
+        02 dv-symbol pic X(1).
+        02 dv-value  pic 9(4) usage is computational.
+
+working-storage section.
+77 digit-value-status pic X(2).
+77 seed-idx pic S9(2) usage is computational.
+77 out-count pic Z9.
+
+*> classic seven symbols, both cases, so CONVERT's dual-case checks
+*> and CONV's plain uppercase-only checks both resolve straight out
+*> of the table without any special-casing left in either program
+01 seed-table-values.
+    02 filler pic X(5) value 'I0001'.
+    02 filler pic X(5) value 'i0001'.
+    02 filler pic X(5) value 'V0005'.
+    02 filler pic X(5) value 'v0005'.
+    02 filler pic X(5) value 'X0010'.
+    02 filler pic X(5) value 'x0010'.
+    02 filler pic X(5) value 'L0050'.
+    02 filler pic X(5) value 'l0050'.
+    02 filler pic X(5) value 'C0100'.
+    02 filler pic X(5) value 'c0100'.
+    02 filler pic X(5) value 'D0500'.
+    02 filler pic X(5) value 'd0500'.
+    02 filler pic X(5) value 'M1000'.
+    02 filler pic X(5) value 'm1000'.
+01 seed-table redefines seed-table-values.
+    02 seed-entry occurs 14 times.
+        03 seed-symbol pic X(1).
+        03 seed-value  pic 9(4).
+
+procedure division.
+0000-mainline.
+    open output digit-value-file.
+
+    perform 1000-write-one-row varying seed-idx from 1 by 1
+        until seed-idx is greater than 14.
+
+    close digit-value-file.
+
+    move 14 to out-count.
+    display "DIGITVAL.DAT loaded with " out-count " symbol rows.".
+    stop run.
+
+1000-write-one-row.
+    move seed-symbol(seed-idx) to dv-symbol.
+    move seed-value(seed-idx)  to dv-value.
+    write dv-record.
