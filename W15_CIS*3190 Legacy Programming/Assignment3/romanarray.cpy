@@ -0,0 +1,15 @@
+*>
+*> filename:   romanarray.cpy
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> shared roman-numeral character buffer - roman-numerals, convert,
+*> conv, and unconvert all pass this back and forth on their CALLs, so
+*> pulling it into one copybook means the array size only has to
+*> change in one place when we later need to support longer numerals.
+*>
+
+01 array-area.
+    02 s pic X(1) occurs 30 times.
