@@ -16,81 +16,354 @@ configuration section.
 input-output section.
 file-control.
     select file-input assign to dynamic in-file-name organization is line sequential.
+    select checkpoint-file assign to dynamic checkpoint-file-name organization is line sequential
+        file status is checkpoint-file-status.
+    select frequency-file assign to "ROMANFREQ.DAT"
+        organization is indexed
+        access mode is dynamic
+        record key is freq-key
+        file status is freq-file-status.
+    select control-log-file assign to "ROMANCTL.LOG"
+        organization is line sequential
+        file status is control-log-status.
 
 data division.
 file section.
 fd file-input.
     01 file-in-record pic X(30).
 
+fd checkpoint-file.
+    01 checkpoint-record.
+        02 ckpt-records-read      pic 9(8).
+        02 ckpt-records-converted pic 9(8).
+        02 ckpt-records-rejected  pic 9(8).
+        02 ckpt-grand-total       pic 9(10).
+        02 ckpt-case-warnings     pic 9(8).
+
+fd frequency-file.
+    01 freq-record.
+        02 freq-key       pic X(30).
+        02 freq-count     pic 9(8) usage is computational.
+        02 freq-last-seen pic 9(8).
+
+fd control-log-file.
+    01 control-log-record pic X(115).
+
 working-storage section.
 77 eof pic S9.
 77 in-file-name pic X(50).
-77 in-mode pic X(10).
+77 menu-choice pic 9(1).
 77 temp pic S9(8)   usage is computational.
 77 ret  pic S99     usage is computational.
-01 array-area.
-    02 r  pic X(1)  occurs 30 times.
+copy romanarray.
 77 out-eq pic Z(9).
 
+77 ws-records-read      pic S9(8)  usage is computational value zero.
+77 ws-records-converted pic S9(8)  usage is computational value zero.
+77 ws-records-rejected  pic S9(8)  usage is computational value zero.
+77 ws-grand-total       pic S9(10) usage is computational value zero.
+77 out-count            pic Z(7)9.
+77 out-total            pic Z(9)9.
+77 ws-interactive-count pic S9(8)  usage is computational value zero.
+
+77 checkpoint-file-name   pic X(50).
+77 checkpoint-file-status pic X(2).
+77 checkpoint-interval  pic S9(8)  usage is computational value 100.
+77 checkpoint-quotient  pic S9(8)  usage is computational.
+77 checkpoint-remainder pic S9(8)  usage is computational.
+77 restart-sw           pic X(1).
+77 restart-count        pic S9(8)  usage is computational value zero.
+
+77 ws-dec-value         pic S9(8)  usage is computational.
+77 ws-roman-out         pic X(30).
+77 ws-operator-id       pic X(8).
+
+77 freq-file-status     pic X(2).
+77 freq-opened-sw       pic X(1) value 'N'.
+
+77 case-idx             pic S9(2) usage is computational.
+77 has-upper-sw         pic X(1).
+77 has-lower-sw         pic X(1).
+77 ws-case-warnings     pic S9(8) usage is computational value zero.
+
+77 control-log-status   pic X(2).
+01 control-log-line.
+    02 cl-date-label     pic X(7)  value 'DATE = '.
+    02 cl-date           pic 9(8).
+    02 cl-time-label     pic X(8)  value ' TIME = '.
+    02 cl-time           pic 9(8).
+    02 cl-read-label     pic X(8)  value ' READ = '.
+    02 cl-read           pic 9(8).
+    02 cl-conv-label     pic X(8)  value ' CONV = '.
+    02 cl-converted      pic 9(8).
+    02 cl-rej-label      pic X(7)  value ' REJ = '.
+    02 cl-rejected       pic 9(8).
+    02 cl-total-label    pic X(9)  value ' TOTAL = '.
+    02 cl-total          pic 9(10).
+    02 cl-warn-label     pic X(8)  value ' WARN = '.
+    02 cl-warnings       pic 9(8).
+
 procedure division.
+0000-mainline.
+    perform 1000-display-headers
+    display "Enter Operator ID: "
+    accept ws-operator-id
+    perform 1100-display-menu
+    accept menu-choice
+
+    perform until menu-choice is equal to 4
+        evaluate menu-choice
+            when 1
+                perform 2000-interactive-mode
+            when 2
+                perform 3000-file-mode
+            when 3
+                perform 5000-reverse-convert-mode
+            when other
+                display "Invalid selection - please choose 1 - 4"
+        end-evaluate
+        perform 1100-display-menu
+        accept menu-choice
+    end-perform
+
+    if freq-opened-sw is equal to 'Y'
+        close frequency-file
+    end-if
+
+    stop run.
+
+1000-display-headers.
     display " Roman Number Equivalents    ".
     display "-----------------------------".
     display " Roman Number    Dec. Equiv. ".
     display "--------------  -------------".
     display " ".
 
-    perform until in-mode equals "yes" or "no"
-        display "Would you like to use file input?"
-        accept in-mode
-    end-perform.
+1100-display-menu.
+    display " "
+    display "==================================="
+    display " 1. Convert a Roman numeral"
+    display " 2. Run a batch conversion from a file"
+    display " 3. Convert a decimal value to a Roman numeral"
+    display " 4. Quit"
+    display "==================================="
+    display "Enter selection: ".
 
-    if in-mode is equal to "no" then
-        display "Enter 'quit' to exit"
+2000-interactive-mode.
+    display "Enter 'quit' to return to the menu"
+    move spaces to array-area
+    display "Enter Roman Number: "
+    accept array-area
+    perform until array-area is equal to "quit"
+        add 1 to ws-interactive-count
+        call "convert" using array-area, ret, temp, ws-interactive-count, ws-operator-id
+        if ret is equal to 1 then
+            move temp to out-eq
+            display "Converted Value: " out-eq
+            display " "
+            perform 7000-update-frequency
+        end-if
         move spaces to array-area
         display "Enter Roman Number: "
         accept array-area
-        perform until array-area equals "quit"
-            call "convert" using array-area, ret, temp
-            if ret is equal to 1 then
-                move temp to out-eq
-                display "Converted Value: " out-eq
-                display " "o
-            end-if
-            move spaces to array-area
-            display "Enter Roman Number: "
-            accept array-area
-        end-perform
-    else 
-        display "Enter File Name: "
-        accept in-file-name
-        open input file-input
-        move 0 to eof
-
-        read file-input 
+    end-perform.
+
+3000-file-mode.
+    display "Enter File Name: "
+    accept in-file-name
+    display "Enter checkpoint file name: "
+    accept checkpoint-file-name
+    display "Restart from checkpoint? (Y/N): "
+    accept restart-sw
+
+    open input file-input
+    move 0 to eof
+
+    if restart-sw is equal to "Y" or restart-sw is equal to "y"
+        perform 3100-load-checkpoint
+        perform 3200-skip-to-checkpoint restart-count times
+    end-if
+
+    read file-input
+        at end set eof to 1
+    end-read
+
+    perform until eof is equal to 1
+        add 1 to ws-records-read
+        move spaces to array-area
+        move file-in-record to array-area
+        perform 3400-check-case-consistency
+        call "convert" using array-area, ret, temp, ws-records-read, ws-operator-id
+
+        if ret is equal to 1 then
+            add 1 to ws-records-converted
+            add temp to ws-grand-total
+            move temp to out-eq
+            display "Value from File: "  array-area
+            display "Converted Value: "  out-eq
+            display " "
+            perform 7000-update-frequency
+        else
+            add 1 to ws-records-rejected
+        end-if
+
+        divide ws-records-read by checkpoint-interval
+            giving checkpoint-quotient remainder checkpoint-remainder
+        if checkpoint-remainder is equal to 0
+            perform 3300-write-checkpoint
+        end-if
+
+        read file-input
             at end set eof to 1
         end-read
+    end-perform
 
-        perform until eof equals 1
-            move spaces to array-area
-            move file-in-record to array-area
-            call "convert" using array-area, ret, temp
+    close file-input
 
-            if ret is equal to 1 then
-                move temp to out-eq
-                display "Value from File: "  array-area
-                display "Converted Value: "  out-eq
-                display " "
-            end-if
+    perform 4000-print-control-report.
 
-            read file-input 
-                at end set eof to 1
-            end-read
-            move file-in-record to array-area
+3100-load-checkpoint.
+    *> falls back to a from-scratch restart, the same way the frequency
+    *> and control-log files fall back to OPEN OUTPUT, if an operator
+    *> answers "Restart from checkpoint? (Y/N): " with Y before any
+    *> checkpoint has ever been written or after one was deleted
+    open input checkpoint-file
+    if checkpoint-file-status is equal to '00'
+        read checkpoint-file
+            at end continue
+        end-read
+        move ckpt-records-read      to restart-count
+        move ckpt-records-read      to ws-records-read
+        move ckpt-records-converted to ws-records-converted
+        move ckpt-records-rejected  to ws-records-rejected
+        move ckpt-grand-total       to ws-grand-total
+        move ckpt-case-warnings     to ws-case-warnings
+        close checkpoint-file
+    else
+        display "No checkpoint file found - starting from the beginning"
+        move 0 to restart-count
+    end-if.
 
-        end-perform
+3200-skip-to-checkpoint.
+    read file-input
+        at end set eof to 1
+    end-read.
 
-        close file-input
+3300-write-checkpoint.
+    *> carries every running total forward, not just the record count,
+    *> so a restart resumes the control report exactly where it left
+    *> off instead of understating everything but records read
+    move ws-records-read      to ckpt-records-read
+    move ws-records-converted to ckpt-records-converted
+    move ws-records-rejected  to ckpt-records-rejected
+    move ws-grand-total       to ckpt-grand-total
+    move ws-case-warnings     to ckpt-case-warnings
+    open output checkpoint-file
+    write checkpoint-record
+    close checkpoint-file.
 
+3400-check-case-consistency.
+    *> real source documents that mix upper and lower case within one
+    *> numeral usually mean a transcription error upstream - CONVERT
+    *> itself accepts either case so this doesn't reject the record,
+    *> it just flags it on the run's warnings section for follow-up
+    move 'N' to has-upper-sw
+    move 'N' to has-lower-sw
+    move 1 to case-idx
+    perform 3410-scan-one-char until case-idx is greater than 30
+        or s(case-idx) is equal to space
+    if has-upper-sw is equal to 'Y' and has-lower-sw is equal to 'Y'
+        add 1 to ws-case-warnings
+        display "WARNING: Inconsistent case in record " ws-records-read
+            ": " array-area
     end-if.
-    
-stop run.
+
+3410-scan-one-char.
+    if s(case-idx) is greater than or equal to 'A' and s(case-idx) is less than or equal to 'Z'
+        move 'Y' to has-upper-sw
+    end-if
+    if s(case-idx) is greater than or equal to 'a' and s(case-idx) is less than or equal to 'z'
+        move 'Y' to has-lower-sw
+    end-if
+    add 1 to case-idx.
+
+4000-print-control-report.
+    move ws-records-read      to out-count
+    display " "
+    display "-----------------------------"
+    display " Control Report              "
+    display "-----------------------------"
+    display " Records Read:      " out-count
+    move ws-records-converted to out-count
+    display " Records Converted: " out-count
+    move ws-records-rejected  to out-count
+    display " Records Rejected:  " out-count
+    move ws-grand-total       to out-total
+    display " Grand Total:       " out-total
+    display " "
+    display "-----------------------------"
+    display " Warnings Section             "
+    display "-----------------------------"
+    move ws-case-warnings to out-count
+    display " Case Warnings:     " out-count.
+    perform 4100-write-control-log.
+
+4100-write-control-log.
+    *> one line per file-mode run, appended - lets a separate end-of-day
+    *> rollup total up every batch run without re-running any of them
+    move ws-records-read      to cl-read
+    move ws-records-converted to cl-converted
+    move ws-records-rejected  to cl-rejected
+    move ws-grand-total       to cl-total
+    move ws-case-warnings     to cl-warnings
+    accept cl-date from date yyyymmdd
+    accept cl-time from time
+    open extend control-log-file
+    if control-log-status is not equal to '00'
+        open output control-log-file
+    end-if
+    write control-log-record from control-log-line
+    close control-log-file.
+
+5000-reverse-convert-mode.
+    display "Enter 0 to return to the menu"
+    display "Enter Decimal Value (1-3999): "
+    accept ws-dec-value
+    perform until ws-dec-value is equal to 0
+        call "unconvert" using ws-dec-value, array-area, ret, ws-operator-id
+        if ret is equal to 1 then
+            move array-area to ws-roman-out
+            display "Roman Numeral: " ws-roman-out
+            display " "
+            perform 7000-update-frequency
+        else
+            display "ERROR: Value out of range - must be 1 - 3999"
+        end-if
+        display "Enter Decimal Value (1-3999): "
+        accept ws-dec-value
+    end-perform.
+
+7000-update-frequency.
+    *> keyed reference file - one record per distinct roman numeral
+    *> string, tracking how many times we've seen it and when we last
+    *> saw it, for month-end reconciliation against incoming documents
+    if freq-opened-sw is equal to 'N'
+        move 'Y' to freq-opened-sw
+        open i-o frequency-file
+        if freq-file-status is not equal to '00'
+            open output frequency-file
+            close frequency-file
+            open i-o frequency-file
+        end-if
+    end-if
+    move array-area to freq-key
+    read frequency-file key is freq-key
+        invalid key
+            move 1 to freq-count
+            accept freq-last-seen from date yyyymmdd
+            write freq-record
+        not invalid key
+            add 1 to freq-count
+            accept freq-last-seen from date yyyymmdd
+            rewrite freq-record
+    end-read.
