@@ -9,63 +9,278 @@
 identification division.
 program-id. convert.
 
+environment division.
+input-output section.
+file-control.
+    select reject-file assign to "CONVERT.REJ"
+        organization is line sequential.
+    select journal-file assign to "CONVERT.JNL"
+        organization is line sequential
+        file status is journal-file-status.
+    select digit-value-file assign to "DIGITVAL.DAT"
+        organization is indexed
+        access mode is sequential
+        record key is dv-symbol
+        file status is digit-value-status.
+
 data division.
+file section.
+fd reject-file.
+    01 reject-record pic X(105).
+
+fd journal-file.
+    01 journal-record pic X(154).
+
+fd digit-value-file.
+    01 dv-record.
+        02 dv-symbol pic X(1).
+        02 dv-value  pic 9(4) usage is computational.
+
 working-storage section.
+77 digit-value-status pic X(2).
+77 table-loaded-sw pic X(1) value 'N'.
+77 table-available-sw pic X(1) value 'Y'.
+77 dv-idx   pic S9(2) usage is computational.
+77 dv-count pic S9(2) usage is computational value zero.
+77 dv-found-sw pic X(1).
+01 digit-value-table.
+    02 dv-entry occurs 20 times.
+        03 dva-symbol pic X(1).
+        03 dva-value  pic 9(4) usage is computational.
 77 i    pic S99   usage is computational.
 77 prev pic S9(8) usage is computational.
-77 d    pic S9(4) usage is computational.
+77 d    pic S9(7) usage is computational.
+77 base-d pic S9(4) usage is computational.
+77 reject-file-open-sw pic X(1) value 'N'.
+77 journal-file-status  pic X(2).
+77 run-value      pic S9(7) usage is computational.
+77 run-count      pic S9(2) usage is computational.
+77 overline-sw    pic X(1) value 'N'.
+    88 in-overline value 'Y'.
+    88 not-in-overline value 'N'.
+77 seg-start-sw   pic X(1) value 'Y'.
+77 ws-date        pic 9(8).
+77 ws-time        pic 9(8).
+
+01 reject-line.
+    02 rj-position-label pic X(11) value 'POSITION = '.
+    02 rj-position       pic Z(8)9.
+    02 rj-reason-label   pic X(9)  value ' ERROR = '.
+    02 rj-reason         pic X(14).
+    02 rj-value-label    pic X(9)  value ' VALUE = '.
+    02 rj-value          pic X(30).
+    02 filler            pic X(20) value spaces.
+
+copy journalrec.
+77 jl-result-disp pic Z(7)9.
 
 linkage section.
-77 err pic s9 usage is computational.
-77 sum1 pic s9(8) usage is computational.
-01 array-area.
-    02 s pic X(1) occurs 30 times.
+copy convresult.
+77 rec-position pic s9(8) usage is computational.
+77 operator-id pic X(8).
+copy romanarray.
 
-procedure division using array-area, err, sum1.
-    move zero to sum1. 
+procedure division using array-area, err, sum1, rec-position, operator-id.
+    if table-loaded-sw is equal to 'N'
+        perform 0100-load-digit-table
+    end-if.
+    if table-available-sw is equal to 'N'
+        *> reference table never loaded - every character would fail the
+        *> table scan and get reported as a bad character, hiding the
+        *> real problem, so this is logged as its own distinct condition
+        display " ERROR: Digit-value table not available"
+        move 4 to err
+        move 'TABLE MISSING' to rj-reason
+        perform 9000-write-reject
+        goback
+    end-if.
+    move zero to sum1.
     move 1001 to prev.
     move 1    to i.
+    move 'N' to overline-sw.
+    move 'Y' to seg-start-sw.
 
-    perform varying i from 1 by 1 until s(i) is equal to space 
-
-        evaluate true
-            when s(i) is equal to "i" or "I"
-                move 1 to d
-
-            when s(i) is equal to 'V' or 'v'
-                move 5 to d
-
-            when s(i) is equal to 'X' or 'x'
-                move 10 to d
-
-            when s(i) is equal to 'L' or 'l'
-                move 50 to d
+    perform varying i from 1 by 1 until s(i) is equal to space
 
-            when s(i) is equal to 'C' or 'c'
-                move 100 to d
+        if s(i) is equal to '_'
+            *> overline (vinculum) marker - toggles a run of characters
+            *> whose value is multiplied by 1000, for historical numerals
+            *> too large for the plain I/V/X/L/C/D/M ladder to reach
+            if in-overline
+                move 'N' to overline-sw
+            else
+                move 'Y' to overline-sw
+            end-if
+            move 'Y' to seg-start-sw
+        else
+            *> digit/value pairs come from DIGIT-VALUE-TABLE (loaded from
+            *> the DIGITVAL.DAT reference file at 0100-load-digit-table)
+            *> instead of a hardcoded character ladder, so a source system
+            *> using additional symbol conventions can be supported just
+            *> by adding a row to the table
+            move 'N' to dv-found-sw
+            perform varying dv-idx from 1 by 1 until dv-idx is greater than dv-count
+                if s(i) is equal to dva-symbol(dv-idx)
+                    move dva-value(dv-idx) to base-d
+                    move 'Y' to dv-found-sw
+                end-if
+            end-perform
 
-            when s(i) is equal to 'D' or 'd'
-                move 500 to d
-
-            when s(i) is equal to 'M' or 'm'
-                move 1000 to d
-
-            when other
+            if dv-found-sw is equal to 'N'
                 *> invalid character
-                *> display error message
+                *> display error message and log to the reject file
                 display " ERROR: Illegal Roman Numeral"
-                move 2 to err 
+                move 2 to err
+                move 'BAD CHARACTER' to rj-reason
+                perform 9000-write-reject
                 *> exit on error
-                goback 
-        end-evaluate
+                goback
+            end-if
+
+            if in-overline
+                compute d = base-d * 1000
+            else
+                move base-d to d
+            end-if
 
-        add d to sum1
-        if d is greater than prev
-            compute sum1 = sum1 - 2 * prev
+            *> validate that this digit forms a legal sequence, not just
+            *> a legal character - catches things like IIII, VV and IC
+            *> that the old add/subtract logic would silently total up.
+            *> each overline segment is checked as its own sequence, the
+            *> same way the first character of the whole numeral is
+            if seg-start-sw is equal to 'Y'
+                move base-d to run-value
+                move 1 to run-count
+            else
+                if base-d is equal to run-value
+                    add 1 to run-count
+                    if (base-d is equal to 5 or base-d is equal to 50
+                            or base-d is equal to 500)
+                            and run-count is greater than 1
+                        move 'BAD SEQUENCE' to rj-reason
+                        perform 9100-reject-sequence
+                    end-if
+                    if (base-d is equal to 1 or base-d is equal to 10
+                            or base-d is equal to 100 or base-d is equal to 1000)
+                            and run-count is greater than 3
+                        move 'BAD SEQUENCE' to rj-reason
+                        perform 9100-reject-sequence
+                    end-if
+                else
+                    if base-d is greater than run-value
+                        if run-count is not equal to 1
+                            move 'BAD SEQUENCE' to rj-reason
+                            perform 9100-reject-sequence
+                        end-if
+                        evaluate true
+                            when run-value is equal to 1 and (base-d is equal to 5 or base-d is equal to 10)
+                                continue
+                            when run-value is equal to 10 and (base-d is equal to 50 or base-d is equal to 100)
+                                continue
+                            when run-value is equal to 100 and (base-d is equal to 500 or base-d is equal to 1000)
+                                continue
+                            when other
+                                move 'BAD SEQUENCE' to rj-reason
+                                perform 9100-reject-sequence
+                        end-evaluate
+                    end-if
+                    move 1 to run-count
+                end-if
+                move base-d to run-value
+            end-if
+
+            add d to sum1
+            if seg-start-sw is equal to 'N' and d is greater than prev
+                compute sum1 = sum1 - 2 * prev
+            end-if
+            move d to prev
+            move 'N' to seg-start-sw
         end-if
-        move d to prev
 
     end-perform.
-    
+
+    perform 9200-write-journal
     move 1 to err.
 goback.
+
+0100-load-digit-table.
+    *> read once per run and cached, the same way the reject and
+    *> frequency files are held open rather than reopened per call -
+    *> CONVERT is invoked once per numeral, and the table never changes
+    *> mid-run. only tried once even if DIGITVAL.DAT turns out to be
+    *> missing or unseeded, so a bad run doesn't retry the open on
+    *> every single call
+    move 'Y' to table-loaded-sw
+    open input digit-value-file
+    if digit-value-status is not equal to '00'
+        move 'N' to table-available-sw
+    else
+        move 0 to dv-count
+        read digit-value-file
+            at end continue
+        end-read
+        perform until digit-value-status is not equal to '00'
+                or dv-count is greater than or equal to 20
+            add 1 to dv-count
+            move dv-symbol to dva-symbol(dv-count)
+            move dv-value  to dva-value(dv-count)
+            read digit-value-file
+                at end move '10' to digit-value-status
+            end-read
+        end-perform
+        if digit-value-status is equal to '00'
+            *> DIGITVAL.DAT still has rows left after filling all 20
+            *> slots in DIGIT-VALUE-TABLE - treated the same as a
+            *> missing table rather than overrunning the array
+            move 'N' to table-available-sw
+        end-if
+        close digit-value-file
+    end-if.
+
+9000-write-reject.
+    *> CONVERT.REJ is overwritten (not appended) once per run, per its
+    *> original design, so only the first reject of a run opens fresh
+    *> with OUTPUT - every reject after that reopens with EXTEND so it
+    *> accumulates rather than truncating what this run already wrote.
+    *> closed after every write rather than held open so CONVERT.REJ
+    *> doesn't depend on the caller reaching STOP RUN to flush it -
+    *> convert is meant to be called from other batch programs, not
+    *> just run standalone to completion
+    if reject-file-open-sw is equal to 'N'
+        open output reject-file
+        move 'Y' to reject-file-open-sw
+    else
+        open extend reject-file
+    end-if
+    move rec-position to rj-position
+    move array-area to rj-value
+    write reject-record from reject-line
+    close reject-file.
+
+9100-reject-sequence.
+    *> invalid ordering of otherwise-legal characters
+    display " ERROR: Illegal Roman Numeral Sequence"
+    move 3 to err
+    perform 9000-write-reject
+    goback.
+
+9200-write-journal.
+    *> audit trail - every successful conversion, interactive or file,
+    *> gets appended here so a disputed figure can be traced back.
+    *> opened and closed on every entry (rather than held open like
+    *> the reject file) since unconvert shares this same log file
+    open extend journal-file
+    if journal-file-status is not equal to '00'
+        open output journal-file
+    end-if
+    accept ws-date from date yyyymmdd
+    accept ws-time from time
+    move ws-date to jl-date
+    move ws-time to jl-time
+    move operator-id to jl-operator
+    move 'ROMAN-DEC' to jl-direction
+    move array-area to jl-value
+    move sum1 to jl-result-disp
+    move jl-result-disp to jl-result
+    write journal-record from journal-line
+    close journal-file.
