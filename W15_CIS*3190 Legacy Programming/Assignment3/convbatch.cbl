@@ -0,0 +1,113 @@
+*>
+*> filename:   convbatch.cbl
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> batch driver for CONV rather than CONVERT - built for fixed-width
+*> extract files off the upstream mainframe feed where an embedded or
+*> trailing space inside the numeral field can't be trusted as an end
+*> marker the way CONVERT's space-terminated scan assumes. each input
+*> record carries its own explicit numeral length, which CONV already
+*> takes as its M parameter, so no space-scanning happens at all here.
+*>
+
+identification division.
+program-id. conv-batch.
+
+environment division.
+input-output section.
+file-control.
+    select extract-file assign to dynamic extract-file-name
+        organization is line sequential.
+
+data division.
+file section.
+fd extract-file.
+    01 extract-record.
+        02 ext-length  pic 9(2).
+        02 ext-numeral pic X(30).
+
+working-storage section.
+77 extract-file-name pic X(50).
+77 extract-eof       pic S9.
+77 m pic S99 usage is computational.
+copy convresult.
+copy romanarray.
+
+77 ws-records-read      pic S9(8)  usage is computational value zero.
+77 ws-records-converted pic S9(8)  usage is computational value zero.
+77 ws-records-rejected  pic S9(8)  usage is computational value zero.
+77 ws-grand-total       pic S9(10) usage is computational value zero.
+77 out-count pic Z(7)9.
+77 out-total pic Z(9)9.
+77 out-eq    pic Z(9).
+
+procedure division.
+0000-mainline.
+    display " CONV Fixed-Length Batch Driver".
+    display "--------------------------------".
+    display "Enter extract file name: ".
+    accept extract-file-name.
+
+    open input extract-file.
+    move 0 to extract-eof.
+
+    read extract-file
+        at end set extract-eof to 1
+    end-read.
+
+    perform until extract-eof is equal to 1
+        add 1 to ws-records-read
+        move ext-length to m
+
+        *> a malformed or misaligned extract record can carry a length
+        *> byte bigger than ARRAY-AREA's OCCURS 30 - trust that field for
+        *> the CALL's explicit length the way CONV expects, but only
+        *> after checking it fits, since CONV scans S(I) straight out to
+        *> M with no bound of its own
+        if m is greater than 30
+            display "ERROR: Extract length " ext-length " exceeds table size"
+            add 1 to ws-records-rejected
+        else
+            move spaces to array-area
+            move ext-numeral to array-area
+            call "conv" using array-area, m, err, sum1
+
+            if err is equal to 1
+                add 1 to ws-records-converted
+                add sum1 to ws-grand-total
+                move sum1 to out-eq
+                display "Value from Extract: " ext-numeral(1:ext-length)
+                display "Converted Value: " out-eq
+                display " "
+            else
+                add 1 to ws-records-rejected
+            end-if
+        end-if
+
+        read extract-file
+            at end set extract-eof to 1
+        end-read
+    end-perform
+
+    close extract-file.
+
+    perform 4000-print-control-report.
+
+    stop run.
+
+4000-print-control-report.
+    move ws-records-read      to out-count
+    display " "
+    display "-----------------------------"
+    display " Control Report              "
+    display "-----------------------------"
+    display " Records Read:      " out-count
+    move ws-records-converted to out-count
+    display " Records Converted: " out-count
+    move ws-records-rejected  to out-count
+    display " Records Rejected:  " out-count
+    move ws-grand-total       to out-total
+    display " Grand Total:       " out-total.
