@@ -5,51 +5,122 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+    SELECT DIGIT-VALUE-FILE ASSIGN TO "DIGITVAL.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS DV-SYMBOL
+        FILE STATUS IS DIGIT-VALUE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD STANDARD-OUTPUT.
     01 STDOUT-RECORD PICTURE X(80).
 
+FD DIGIT-VALUE-FILE.
+    01 DV-RECORD.
+        02 DV-SYMBOL PICTURE X(1).
+        02 DV-VALUE  PICTURE 9(4) USAGE IS COMPUTATIONAL.
+
 WORKING-STORAGE SECTION.
 77 I    PICTURE S99 USAGE IS COMPUTATIONAL.
 77 PREV PICTURE S9(8) USAGE IS COMPUTATIONAL.
-77 D    PICTURE S9(4) USAGE IS COMPUTATIONAL.
+77 D    PICTURE S9(7) USAGE IS COMPUTATIONAL.
+77 BASE-D PICTURE S9(4) USAGE IS COMPUTATIONAL.
+77 OVERLINE-SW PICTURE X(1) VALUE 'N'.
+77 SEG-START-SW PICTURE X(1) VALUE 'Y'.
+77 DIGIT-VALUE-STATUS PICTURE X(2).
+77 TABLE-LOADED-SW PICTURE X(1) VALUE 'N'.
+77 DV-IDX PICTURE S9(2) USAGE IS COMPUTATIONAL.
+77 DV-COUNT PICTURE S9(2) USAGE IS COMPUTATIONAL VALUE ZERO.
+77 TABLE-AVAILABLE-SW PICTURE X(1) VALUE 'Y'.
+01 DIGIT-VALUE-TABLE.
+    02 DV-ENTRY OCCURS 20 TIMES.
+        03 DVA-SYMBOL PICTURE X(1).
+        03 DVA-VALUE  PICTURE 9(4) USAGE IS COMPUTATIONAL.
 01 ERROR-MESS.
     02 FILLER PICTURE X(22) VALUE ' ILLEGAL ROMAN NUMERAL'.
+01 TABLE-ERROR-MESS.
+    02 FILLER PICTURE X(28) VALUE ' DIGIT-VALUE TABLE NOT FOUND'.
 
 LINKAGE SECTION.
 77 M    PICTURE S99 USAGE IS COMPUTATIONAL.
-77 ERR  PICTURE S9  USAGE IS COMPUTATIONAL.
-77 SUM1 PICTURE S9(8) USAGE IS COMPUTATIONAL.
-01 ARRAY-AREA.
-    02 S PICTURE X(1) OCCURS 30 TIMES.
+COPY convresult.
+COPY romanarray.
 
 PROCEDURE DIVISION USING ARRAY-AREA, M, ERR, SUM1.
+    IF TABLE-LOADED-SW IS EQUAL TO 'N'
+        PERFORM LOAD-DIGIT-TABLE
+    END-IF.
+    IF TABLE-AVAILABLE-SW IS EQUAL TO 'N' GO TO B9.
     MOVE ZERO TO SUM1. MOVE 1001 TO PREV.
-    PERFORM LOOP THRU END-LOOP VARYING I FROM 1 BY 1 
+    PERFORM LOOP THRU END-LOOP VARYING I FROM 1 BY 1
         UNTIL I IS GREATER THAN M.
     MOVE 1 TO ERR. GO TO B8.
 LOOP.
-    IF S(I) IS NOT EQUAL TO 'I' GO TO B1.
-    MOVE 1 TO D. GO TO 3.
-B1. IF S(I) IS NOT EQUAL TO 'V' GO TO B2.
-    MOVE 5 TO D. GO TO 3.
-B2. IF S(I) IS NOT EQUAL TO 'X' GO TO B3.
-    MOVE 10 TO D. GO TO 3.
-B3. IF S(I) IS NOT EQUAL TO 'L' GO TO B4.
-    MOVE 50 TO D. GO TO 3.
-B4. IF S(I) IS NOT EQUAL TO 'C' GO TO B5.
-    MOVE 100 TO D. GO TO 3.
-B5. IF S(I) IS NOT EQUAL TO 'D' GO TO B6.
-    MOVE 500 TO D. GO TO 3. 
-B6. IF S(I) IS NOT EQUAL TO 'M' GO TO B7.
-    MOVE 1000 TO D. GO TO 3.
-3.  ADD D TO SUM1.
-    IF D IS GREATER THAN PREV 
+    IF S(I) IS NOT EQUAL TO '_' GO TO LOOP-DIGIT.
+    IF OVERLINE-SW IS EQUAL TO 'Y'
+        MOVE 'N' TO OVERLINE-SW
+    ELSE
+        MOVE 'Y' TO OVERLINE-SW
+    END-IF.
+    MOVE 'Y' TO SEG-START-SW. GO TO END-LOOP.
+LOOP-DIGIT.
+    *> DIGIT/VALUE PAIRS COME FROM DIGIT-VALUE-TABLE (LOADED FROM THE
+    *> DIGITVAL.DAT REFERENCE FILE AT LOAD-DIGIT-TABLE) INSTEAD OF A
+    *> HARDCODED CHARACTER LADDER
+    MOVE 1 TO DV-IDX.
+LOOP-DIGIT-SCAN.
+    IF DV-IDX IS GREATER THAN DV-COUNT GO TO B7.
+    IF S(I) IS NOT EQUAL TO DVA-SYMBOL(DV-IDX) GO TO LOOP-DIGIT-NEXT.
+    MOVE DVA-VALUE(DV-IDX) TO BASE-D. GO TO 3.
+LOOP-DIGIT-NEXT.
+    ADD 1 TO DV-IDX. GO TO LOOP-DIGIT-SCAN.
+3.  IF OVERLINE-SW IS EQUAL TO 'Y'
+        COMPUTE D = BASE-D * 1000
+    ELSE
+        MOVE BASE-D TO D
+    END-IF.
+    ADD D TO SUM1.
+    IF SEG-START-SW IS EQUAL TO 'N' AND D IS GREATER THAN PREV
         COMPUTE SUM1 = SUM1 - 2 * PREV.
+    MOVE 'N' TO SEG-START-SW.
 END-LOOP. MOVE D TO PREV.
 B7. OPEN OUTPUT STANDARD-OUTPUT.
     WRITE STDOUT-RECORD FROM ERROR-MESS AFTER ADVANCING 1 LINE.
     MOVE 2 TO ERR. CLOSE STANDARD-OUTPUT.
 B8. GOBACK.
+B9. OPEN OUTPUT STANDARD-OUTPUT.
+    WRITE STDOUT-RECORD FROM TABLE-ERROR-MESS AFTER ADVANCING 1 LINE.
+    MOVE 4 TO ERR. CLOSE STANDARD-OUTPUT.
+    GOBACK.
+
+LOAD-DIGIT-TABLE.
+    *> READ ONCE PER RUN AND CACHED - CONV IS INVOKED ONCE PER NUMERAL
+    *> AND THE TABLE NEVER CHANGES MID-RUN. ONLY TRIED ONCE EVEN IF
+    *> DIGITVAL.DAT TURNS OUT TO BE MISSING OR UNSEEDED.
+    MOVE 'Y' TO TABLE-LOADED-SW.
+    OPEN INPUT DIGIT-VALUE-FILE.
+    IF DIGIT-VALUE-STATUS IS NOT EQUAL TO '00'
+        MOVE 'N' TO TABLE-AVAILABLE-SW
+    ELSE
+        MOVE 0 TO DV-COUNT
+        READ DIGIT-VALUE-FILE
+            AT END CONTINUE
+        END-READ
+        PERFORM UNTIL DIGIT-VALUE-STATUS IS NOT EQUAL TO '00'
+                OR DV-COUNT IS GREATER THAN OR EQUAL TO 20
+            ADD 1 TO DV-COUNT
+            MOVE DV-SYMBOL TO DVA-SYMBOL(DV-COUNT)
+            MOVE DV-VALUE  TO DVA-VALUE(DV-COUNT)
+            READ DIGIT-VALUE-FILE
+                AT END MOVE '10' TO DIGIT-VALUE-STATUS
+            END-READ
+        END-PERFORM
+        IF DIGIT-VALUE-STATUS IS EQUAL TO '00'
+            *> DIGITVAL.DAT STILL HAS ROWS LEFT AFTER FILLING ALL 20
+            *> SLOTS IN DIGIT-VALUE-TABLE - TREATED THE SAME AS A
+            *> MISSING TABLE RATHER THAN OVERRUNNING THE ARRAY
+            MOVE 'N' TO TABLE-AVAILABLE-SW
+        END-IF
+        CLOSE DIGIT-VALUE-FILE
+    END-IF.
