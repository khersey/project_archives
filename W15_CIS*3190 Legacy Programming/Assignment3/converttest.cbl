@@ -0,0 +1,104 @@
+*>
+*> filename:   converttest.cbl
+*> student:    Kyle Hersey
+*> student#:   0851973
+*> course:     CIS*3190
+*> assignment: 3
+*>
+*> standalone regression driver for convert.cbl - reads a file of
+*> roman-numeral / expected-decimal pairs and reports any mismatch,
+*> so a change to the conversion logic can be checked in one pass
+*> instead of hand-typing values into roman-numerals and eyeballing it.
+*>
+
+identification division.
+program-id. convert-test.
+
+environment division.
+input-output section.
+file-control.
+    select test-file assign to dynamic test-file-name
+        organization is line sequential.
+
+data division.
+file section.
+fd test-file.
+    01 test-record.
+        02 test-roman    pic X(30).
+        02 test-expected pic 9(9).
+
+working-storage section.
+77 test-file-name pic X(50).
+77 test-eof        pic S9.
+copy convresult.
+77 tests-run       pic S9(8)  usage is computational value zero.
+77 tests-passed    pic S9(8)  usage is computational value zero.
+77 tests-failed    pic S9(8)  usage is computational value zero.
+77 ws-operator-id  pic X(8)   value 'TESTDRVR'.
+copy romanarray.
+
+77 out-roman    pic X(30).
+77 out-expected pic Z(8)9.
+77 out-actual   pic Z(8)9.
+77 out-count    pic Z(7)9.
+
+procedure division.
+0000-mainline.
+    display " Convert Regression Test Driver".
+    display "--------------------------------".
+    display "Enter test file name: ".
+    accept test-file-name.
+
+    open input test-file.
+    move 0 to test-eof.
+
+    read test-file
+        at end set test-eof to 1
+    end-read.
+
+    perform until test-eof is equal to 1
+        add 1 to tests-run
+        move test-record to array-area
+        call "convert" using array-area, err, sum1, tests-run, ws-operator-id
+        perform 2000-report-result
+        read test-file
+            at end set test-eof to 1
+        end-read
+    end-perform
+
+    close test-file.
+
+    perform 3000-print-summary.
+
+    stop run.
+
+2000-report-result.
+    move test-roman to out-roman
+    move test-expected to out-expected
+    if err is equal to 1
+        move sum1 to out-actual
+        if sum1 is equal to test-expected
+            add 1 to tests-passed
+            display "PASS  " out-roman "  expected " out-expected
+                "  actual " out-actual
+        else
+            add 1 to tests-failed
+            display "FAIL  " out-roman "  expected " out-expected
+                "  actual " out-actual
+        end-if
+    else
+        add 1 to tests-failed
+        display "FAIL  " out-roman "  expected " out-expected
+            "  actual  ** REJECTED BY CONVERT **".
+
+3000-print-summary.
+    move tests-run    to out-count
+    display " "
+    display "--------------------------------"
+    display " Regression Summary             "
+    display "--------------------------------"
+    display " Tests Run:    " out-count
+    move tests-passed to out-count
+    display " Tests Passed: " out-count
+    move tests-failed to out-count
+    display " Tests Failed: " out-count.
